@@ -0,0 +1,14 @@
+//EXER01J  JOB  (ACCTNO),'PREMIUM G/L RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  G/L PREMIUM RECONCILIATION - EXER01                         *
+//*  RUNS AFTER EXER00; COMPARES EXER00'S CONTROL TOTAL AGAINST   *
+//*  THE BILLING SYSTEM'S G/L EXTRACT FOR THE SAME RUN DATE.      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EXER01
+//STEPLIB    DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CTLTOT     DD DSN=PROD.POLICY.EXER00.CTLTOT(0),DISP=SHR
+//GLEXTRACT  DD DSN=PROD.BILLING.GL.EXTRACT,DISP=SHR
+//RECONRPT   DD SYSOUT=*
+//SYSOUT     DD SYSOUT=*
+//SYSUDUMP   DD SYSOUT=*
