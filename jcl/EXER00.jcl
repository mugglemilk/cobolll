@@ -0,0 +1,46 @@
+//EXER00J  JOB  (ACCTNO),'PREMIUM VALIDATION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  NIGHTLY POLICY PREMIUM VALIDATION - EXER00                  *
+//*  RUN-DATE AND RUN-ID ARE SUPPLIED VIA SYSIN SO OPERATIONS     *
+//*  CAN SCHEDULE/RERUN WITHOUT TOUCHING SOURCE OR PARMS.         *
+//*--------------------------------------------------------------*
+//*  STEP005 DEFINES THE RESTART KSDS ONE TIME, IF IT IS NOT      *
+//*  ALREADY CATALOGED. IDCAMS RETURNS RC=12 FOR "ALREADY EXISTS" *
+//*  WHICH IS NOT A HARD FAILURE, SO STEP010 IS ONLY BYPASSED ON  *
+//*  A TRUE IDCAMS FAILURE (RC>12).                               *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.POLICY.EXER00.RESTART)     -
+         INDEXED                                       -
+         KEYS(8 0)                                     -
+         RECORDSIZE(52 52)                             -
+         RECORDS(1000 500)                              -
+         FREESPACE(10 10)      )                        -
+  DATA  (NAME(PROD.POLICY.EXER00.RESTART.DATA))         -
+  INDEX (NAME(PROD.POLICY.EXER00.RESTART.INDEX))
+/*
+//STEP010  EXEC PGM=EXER00,COND=(12,GT,STEP005)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//POLICYIN DD   DSN=PROD.POLICY.NIGHTLY.EXTRACT,DISP=SHR
+//RATEIN   DD   DSN=PROD.POLICY.RATETABLE,DISP=SHR
+//EXCPTOUT DD   DSN=PROD.POLICY.EXCEPTIONS,
+//             DISP=MOD
+//AUDITOUT DD   DSN=PROD.POLICY.AUDIT.TRAIL,
+//             DISP=MOD
+//CTLRPT   DD   SYSOUT=*
+//CTLTOT   DD   DSN=PROD.POLICY.EXER00.CTLTOT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=4800)
+//RESTART  DD   DSN=PROD.POLICY.EXER00.RESTART,DISP=SHR
+//*  SYSIN CONTROL CARD - POSITIONAL, MATCHES SYSIN-RECORD IN EXER00: *
+//*  COLS 1-8  RUN-DATE (YYYYMMDD)                                   *
+//*  COLS 9-16 RUN-ID                                                *
+//SYSIN    DD   *
+20260808EXER0001
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
