@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EXER01.
+      ******************************************************
+      *  G/L PREMIUM RECONCILIATION                        *
+      *  READS EXER00'S CONTROL TOTAL (VALIDATED PREMIUM    *
+      *  DOLLARS) ALONGSIDE THE BILLING SYSTEM'S G/L        *
+      *  EXTRACT AND REPORTS ANY MISMATCH BETWEEN THE TWO.  *
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO CTLTOT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GL-EXTRACT-FILE ASSIGN TO GLEXTRACT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RECON-REPORT-FILE ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-TOTAL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CTLTOTAL.
+      *
+       FD  GL-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  GL-EXTRACT-RECORD.
+           05  GL-RUN-DATE               PIC X(08).
+           05  GL-POLICY-NUMBER          PIC X(10).
+           05  GL-PREMIUM-POSTED         PIC 9(3)V99.
+           05  FILLER                    PIC X(07).
+      *
+       FD  RECON-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RECON-REPORT-RECORD           PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-BEG.
+           05 FILLER                    PIC X(32) VALUE
+           '** THIS IS BEGIN OF WS EXER01 **'.
+      *
+       01  WS-SWITCHES.
+           05 WS-EOF-GL-FILE             PIC X(01) VALUE 'N'.
+           05 WS-CONTROL-TOTAL-MISSING   PIC X(01) VALUE 'N'.
+      *
+       01  WS-RECON-TOTALS.
+           05 WS-GL-TOTAL-POSTED         PIC 9(9)V99 VALUE ZERO.
+           05 WS-GL-RECORDS-READ         PIC 9(07) VALUE ZERO.
+           05 WS-VARIANCE                PIC S9(9)V99 VALUE ZERO.
+           05 WS-RECON-RESULT            PIC X(08) VALUE SPACES.
+      *
+       01  WS-REPORT-EDIT-FIELDS.
+           05 WS-VALIDATED-TOTAL-EDIT    PIC ZZZ,ZZZ,ZZ9.99.
+           05 WS-GL-TOTAL-EDIT           PIC ZZZ,ZZZ,ZZ9.99.
+           05 WS-VARIANCE-EDIT           PIC -ZZZ,ZZZ,ZZ9.99.
+      *
+       01  WS-END.
+           05 FILLER                    PIC X(32) VALUE
+           '** THIS IS END OF WS EXER01 **'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZATION
+           IF WS-CONTROL-TOTAL-MISSING = 'Y'
+               PERFORM 3900-ABORT-MISSING-CONTROL-TOTAL
+           ELSE
+               PERFORM 2000-ACCUMULATE-GL-EXTRACT
+               PERFORM 3000-RECONCILE
+           END-IF
+           PERFORM 9999-END-OF-JOB
+           GOBACK.
+      *
+       1000-INITIALIZATION.
+           DISPLAY 'PREMIUM-RECONCILIATION'
+           OPEN INPUT CONTROL-TOTAL-FILE
+           READ CONTROL-TOTAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-CONTROL-TOTAL-MISSING
+                   MOVE SPACES TO CT-RUN-ID
+                   MOVE SPACES TO CT-RUN-DATE
+                   MOVE ZERO TO CT-RECORDS-READ
+                   MOVE ZERO TO CT-RECORDS-PASSED
+                   MOVE ZERO TO CT-RECORDS-REJECTED
+                   MOVE ZERO TO CT-TOTAL-PREMIUM
+           END-READ
+           CLOSE CONTROL-TOTAL-FILE
+           OPEN INPUT GL-EXTRACT-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+           .
+      *
+       2000-ACCUMULATE-GL-EXTRACT.
+           PERFORM UNTIL WS-EOF-GL-FILE = 'Y'
+               READ GL-EXTRACT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-GL-FILE
+                   NOT AT END
+                       IF GL-RUN-DATE = CT-RUN-DATE
+                           ADD 1 TO WS-GL-RECORDS-READ
+                           ADD GL-PREMIUM-POSTED TO WS-GL-TOTAL-POSTED
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+      *
+       3000-RECONCILE.
+           COMPUTE WS-VARIANCE =
+               CT-TOTAL-PREMIUM - WS-GL-TOTAL-POSTED
+           IF WS-VARIANCE = ZERO
+               MOVE 'BALANCED' TO WS-RECON-RESULT
+           ELSE
+               MOVE 'MISMATCH' TO WS-RECON-RESULT
+           END-IF
+           PERFORM 4000-PRODUCE-RECON-REPORT
+           .
+      *
+       3900-ABORT-MISSING-CONTROL-TOTAL.
+           MOVE 16 TO RETURN-CODE
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING 'EXER01 ABORT - CTLTOT IS EMPTY, '
+               'RECONCILIATION NOT PERFORMED'
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+           END-STRING
+           WRITE RECON-REPORT-RECORD
+           .
+      *
+       4000-PRODUCE-RECON-REPORT.
+           MOVE CT-TOTAL-PREMIUM TO WS-VALIDATED-TOTAL-EDIT
+           MOVE WS-GL-TOTAL-POSTED TO WS-GL-TOTAL-EDIT
+           MOVE WS-VARIANCE TO WS-VARIANCE-EDIT
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING 'EXER01 G/L RECONCILIATION - RUN DATE '
+               CT-RUN-DATE ' RUN ID ' CT-RUN-ID
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+           END-STRING
+           WRITE RECON-REPORT-RECORD
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING 'EXER00 VALIDATED PREMIUM TOTAL..: '
+               WS-VALIDATED-TOTAL-EDIT
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+           END-STRING
+           WRITE RECON-REPORT-RECORD
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING 'G/L PREMIUM POSTED TOTAL........: '
+               WS-GL-TOTAL-EDIT
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+           END-STRING
+           WRITE RECON-REPORT-RECORD
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING 'VARIANCE.........................: '
+               WS-VARIANCE-EDIT
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+           END-STRING
+           WRITE RECON-REPORT-RECORD
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING 'RECONCILIATION RESULT............: '
+               WS-RECON-RESULT
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+           END-STRING
+           WRITE RECON-REPORT-RECORD
+           .
+      *
+       9999-END-OF-JOB.
+           CLOSE GL-EXTRACT-FILE
+           CLOSE RECON-REPORT-FILE
+           DISPLAY 'PREMIUM-RECONCILIATION'
+           .
