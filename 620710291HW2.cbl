@@ -1,35 +1,431 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  EXER00.
-      ******************************************************
-      *                                                    *
-      ******************************************************
-       ENVIRONMENT DIVISION.
-      *
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *
-       01  WS-BEG.
-           05 FILLER                    PIC X(32) VALUE
-           '** THIS IS BEGIN OF WS EXER00 **'.
-       01  WS-CALCULATION.
-           05 AMOUNT                    PIC 9(03) VALUE ZERO.
-       01  WS-END.
-           05 FILLER                    PIC X(32) VALUE
-           '** THIS IS END OF WS EXER00 **'.
-
-       PROCEDURE DIVISION.
-           DISPLAY 'MONTHLY-PREMIUM'
-           MOVE 75 TO AMOUNT
-           IF (AMOUNT < 24.99) OR (AMOUNT > 100.00)
-                DISPLAY 'PERFORM 7000-ERROR-RTN'
-           END-IF.
-           DISPLAY 'MONTHLY-PREMIUM'
-           MOVE 350 TO AMOUNT
-           IF (AMOUNT < 24.99) OR (AMOUNT > 100.00)
-                DISPLAY 'PERFORM 7000-ERROR-RTN'
-           END-IF.
-           GOBACK.
-       7000-DISPLAY.
-           DISPLAY 'MONTHLY-PREMIUM'.
-       7000-EXIT.
-           EXIT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EXER00.
+      ******************************************************
+      *  NIGHTLY POLICY PREMIUM VALIDATION                 *
+      *  READS THE POLICY MASTER EXTRACT, VALIDATES EACH   *
+      *  PREMIUM AGAINST THE RATE TABLE, WRITES THE        *
+      *  EXCEPTION, AUDIT AND CONTROL REPORT OUTPUT, AND   *
+      *  CHECKPOINTS FOR RESTART.                          *
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-MASTER-FILE ASSIGN TO POLICYIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RATE-FILE ASSIGN TO RATEIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CONTROL-REPORT-FILE ASSIGN TO CTLRPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO CTLTOT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESTART-FILE ASSIGN TO RESTART
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RS-RUN-ID
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+           SELECT SYSIN-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY POLICYM.
+      *
+       FD  RATE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RATE-FILE-RECORD.
+           05  RF-POLICY-TYPE            PIC X(02).
+           05  RF-STATE-CODE             PIC X(02).
+           05  RF-LOW-BOUND              PIC 9(3)V99.
+           05  RF-HIGH-BOUND             PIC 9(3)V99.
+           05  FILLER                    PIC X(10).
+      *
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-RECORD.
+           05  EX-POLICY-NUMBER          PIC X(10).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  EX-PREMIUM-AMOUNT         PIC 9(3)V99.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  EX-REASON-CODE            PIC X(04).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  EX-REASON-TEXT            PIC X(30).
+      *
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           05  AU-POLICY-NUMBER          PIC X(10).
+           05  AU-PREMIUM-AMOUNT         PIC 9(3)V99.
+           05  AU-PASS-FAIL              PIC X(01).
+           05  AU-LOW-BOUND              PIC 9(3)V99.
+           05  AU-HIGH-BOUND             PIC 9(3)V99.
+           05  AU-REASON-CODE            PIC X(04).
+           05  AU-RUN-DATE               PIC X(08).
+           05  AU-TIMESTAMP              PIC X(26).
+      *
+       FD  CONTROL-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-REPORT-RECORD         PIC X(80).
+      *
+       FD  CONTROL-TOTAL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CTLTOTAL.
+      *
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-RECORD.
+           05  RS-RUN-ID                 PIC X(08).
+           05  RS-CHECKPOINT-COUNT       PIC 9(09).
+           05  RS-LAST-POLICY-NUMBER     PIC X(10).
+           05  RS-RECORDS-PASSED         PIC 9(07).
+           05  RS-RECORDS-REJECTED       PIC 9(07).
+           05  RS-TOTAL-PREMIUM          PIC 9(9)V99.
+      *
+       FD  SYSIN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SYSIN-RECORD.
+           05  SI-RUN-DATE               PIC X(08).
+           05  SI-RUN-ID                 PIC X(08).
+           05  FILLER                    PIC X(64).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-BEG.
+           05 FILLER                    PIC X(32) VALUE
+           '** THIS IS BEGIN OF WS EXER00 **'.
+      *
+       COPY PREMRATE.
+      *
+       01  WS-CALCULATION.
+           05 AMOUNT                    PIC 9(3)V99 VALUE ZERO.
+           05 WS-LOW-BOUND              PIC 9(3)V99 VALUE ZERO.
+           05 WS-HIGH-BOUND             PIC 9(3)V99 VALUE ZERO.
+           05 WS-DEFAULT-LOW-BOUND      PIC 9(3)V99 VALUE 24.99.
+           05 WS-DEFAULT-HIGH-BOUND     PIC 9(3)V99 VALUE 100.00.
+           05 WS-RATE-FOUND             PIC X(01) VALUE 'N'.
+           05 WS-VALIDATION-RESULT      PIC X(01) VALUE 'N'.
+           05 WS-AUDIT-REASON-CODE      PIC X(04) VALUE SPACES.
+      *
+       01  WS-CONTROL-TOTALS.
+           05 WS-RECORDS-READ           PIC 9(07) VALUE ZERO.
+           05 WS-RECORDS-PASSED         PIC 9(07) VALUE ZERO.
+           05 WS-RECORDS-REJECTED       PIC 9(07) VALUE ZERO.
+           05 WS-TOTAL-PREMIUM          PIC 9(9)V99 VALUE ZERO.
+      *
+       01  WS-REPORT-EDIT-FIELDS.
+           05 WS-RECORDS-READ-EDIT      PIC Z,ZZZ,ZZ9.
+           05 WS-RECORDS-PASSED-EDIT    PIC Z,ZZZ,ZZ9.
+           05 WS-RECORDS-REJECTED-EDIT  PIC Z,ZZZ,ZZ9.
+           05 WS-TOTAL-PREMIUM-EDIT     PIC ZZZ,ZZZ,ZZ9.99.
+      *
+       01  WS-SWITCHES.
+           05 WS-EOF-POLICY-FILE        PIC X(01) VALUE 'N'.
+           05 WS-EOF-RATE-FILE          PIC X(01) VALUE 'N'.
+           05 WS-ABORT-RUN              PIC X(01) VALUE 'N'.
+      *
+       01  WS-RESTART-CONTROL.
+           05 WS-RESTART-COUNT          PIC 9(09) VALUE ZERO.
+           05 WS-RESTART-FILE-STATUS    PIC X(02) VALUE '00'.
+           05 WS-CHECKPOINT-INTERVAL    PIC 9(05) VALUE 1000.
+           05 WS-DIVIDE-QUOTIENT        PIC 9(07) VALUE ZERO.
+           05 WS-DIVIDE-REMAINDER       PIC 9(05) VALUE ZERO.
+      *
+       01  WS-RUN-PARMS.
+           05 WS-RUN-DATE               PIC X(08) VALUE SPACES.
+           05 WS-RUN-ID                 PIC X(08) VALUE SPACES.
+      *
+       01  WS-END.
+           05 FILLER                    PIC X(32) VALUE
+           '** THIS IS END OF WS EXER00 **'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZATION
+           IF WS-ABORT-RUN = 'N'
+               PERFORM 3000-PROCESS-POLICY-FILE
+                   UNTIL WS-EOF-POLICY-FILE = 'Y'
+               PERFORM 4000-PRODUCE-CONTROL-REPORT
+           END-IF
+           PERFORM 9999-END-OF-JOB
+           GOBACK.
+      *
+       1000-INITIALIZATION.
+           DISPLAY 'MONTHLY-PREMIUM'
+           PERFORM 1100-READ-CONTROL-CARD
+           PERFORM 2000-LOAD-RATE-TABLE
+           PERFORM 2500-CHECK-RESTART
+           OPEN INPUT POLICY-MASTER-FILE
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           OPEN OUTPUT CONTROL-REPORT-FILE
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+           PERFORM 2600-SKIP-TO-CHECKPOINT
+           PERFORM 3100-READ-POLICY-RECORD
+           .
+      *
+       1100-READ-CONTROL-CARD.
+           OPEN INPUT SYSIN-FILE
+           READ SYSIN-FILE
+               AT END
+                   MOVE SPACES TO SYSIN-RECORD
+           END-READ
+           MOVE SI-RUN-DATE TO WS-RUN-DATE
+           MOVE SI-RUN-ID TO WS-RUN-ID
+           CLOSE SYSIN-FILE
+           .
+      *
+       2000-LOAD-RATE-TABLE.
+           MOVE ZERO TO PRT-ENTRY-COUNT
+           MOVE 'N' TO WS-EOF-RATE-FILE
+           OPEN INPUT RATE-FILE
+           PERFORM UNTIL WS-EOF-RATE-FILE = 'Y'
+               READ RATE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-RATE-FILE
+                   NOT AT END
+                       IF PRT-ENTRY-COUNT >= 200
+                           DISPLAY 'EXER00 ABEND - RATE FILE EXCEEDS '
+                               '200 ENTRIES, RUN ABORTED'
+                           MOVE 16 TO RETURN-CODE
+                           MOVE 'Y' TO WS-EOF-RATE-FILE
+                           MOVE 'Y' TO WS-ABORT-RUN
+                       ELSE
+                           ADD 1 TO PRT-ENTRY-COUNT
+                           MOVE RF-POLICY-TYPE
+                               TO PRT-POLICY-TYPE(PRT-ENTRY-COUNT)
+                           MOVE RF-STATE-CODE
+                               TO PRT-STATE-CODE(PRT-ENTRY-COUNT)
+                           MOVE RF-LOW-BOUND
+                               TO PRT-LOW-BOUND(PRT-ENTRY-COUNT)
+                           MOVE RF-HIGH-BOUND
+                               TO PRT-HIGH-BOUND(PRT-ENTRY-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RATE-FILE
+           .
+      *
+       2500-CHECK-RESTART.
+           MOVE ZERO TO WS-RESTART-COUNT
+           OPEN I-O RESTART-FILE
+           IF WS-RESTART-FILE-STATUS NOT = '00'
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF
+           MOVE WS-RUN-ID TO RS-RUN-ID
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE ZERO TO RS-CHECKPOINT-COUNT
+                   MOVE SPACES TO RS-LAST-POLICY-NUMBER
+                   MOVE ZERO TO RS-RECORDS-PASSED
+                   MOVE ZERO TO RS-RECORDS-REJECTED
+                   MOVE ZERO TO RS-TOTAL-PREMIUM
+                   WRITE RESTART-RECORD
+                   MOVE ZERO TO WS-RESTART-COUNT
+               NOT INVALID KEY
+                   MOVE RS-CHECKPOINT-COUNT TO WS-RESTART-COUNT
+                   MOVE RS-RECORDS-PASSED TO WS-RECORDS-PASSED
+                   MOVE RS-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                   MOVE RS-TOTAL-PREMIUM TO WS-TOTAL-PREMIUM
+           END-READ
+           .
+      *
+       2600-SKIP-TO-CHECKPOINT.
+           IF WS-RESTART-COUNT > ZERO
+               PERFORM UNTIL WS-RECORDS-READ >= WS-RESTART-COUNT
+                       OR WS-EOF-POLICY-FILE = 'Y'
+                   READ POLICY-MASTER-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-POLICY-FILE
+                       NOT AT END
+                           ADD 1 TO WS-RECORDS-READ
+                   END-READ
+               END-PERFORM
+           END-IF
+           .
+      *
+       3000-PROCESS-POLICY-FILE.
+           PERFORM 3200-VALIDATE-PREMIUM
+           PERFORM 8000-WRITE-AUDIT-RECORD
+           PERFORM 3300-CHECKPOINT-RTN
+           PERFORM 3100-READ-POLICY-RECORD
+           .
+      *
+       3100-READ-POLICY-RECORD.
+           READ POLICY-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-POLICY-FILE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ
+           .
+      *
+       3200-VALIDATE-PREMIUM.
+           MOVE SPACES TO WS-AUDIT-REASON-CODE
+           MOVE PM-PREMIUM-AMOUNT TO AMOUNT
+           PERFORM 3250-FIND-RATE-BAND
+           IF (AMOUNT < WS-LOW-BOUND) OR (AMOUNT > WS-HIGH-BOUND)
+               MOVE 'N' TO WS-VALIDATION-RESULT
+               ADD 1 TO WS-RECORDS-REJECTED
+               PERFORM 7000-ERROR-RTN
+           ELSE
+               MOVE 'Y' TO WS-VALIDATION-RESULT
+               ADD 1 TO WS-RECORDS-PASSED
+               ADD AMOUNT TO WS-TOTAL-PREMIUM
+           END-IF
+           .
+      *
+       3250-FIND-RATE-BAND.
+           MOVE 'N' TO WS-RATE-FOUND
+           PERFORM VARYING PRT-IDX FROM 1 BY 1
+                   UNTIL PRT-IDX > PRT-ENTRY-COUNT
+               IF PRT-POLICY-TYPE(PRT-IDX) = PM-POLICY-TYPE
+                   AND PRT-STATE-CODE(PRT-IDX) = PM-STATE-CODE
+                   MOVE PRT-LOW-BOUND(PRT-IDX) TO WS-LOW-BOUND
+                   MOVE PRT-HIGH-BOUND(PRT-IDX) TO WS-HIGH-BOUND
+                   MOVE 'Y' TO WS-RATE-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-RATE-FOUND = 'N'
+               PERFORM VARYING PRT-IDX FROM 1 BY 1
+                       UNTIL PRT-IDX > PRT-ENTRY-COUNT
+                   IF PRT-POLICY-TYPE(PRT-IDX) = '**'
+                       AND PRT-STATE-CODE(PRT-IDX) = '**'
+                       MOVE PRT-LOW-BOUND(PRT-IDX) TO WS-LOW-BOUND
+                       MOVE PRT-HIGH-BOUND(PRT-IDX) TO WS-HIGH-BOUND
+                       MOVE 'Y' TO WS-RATE-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF WS-RATE-FOUND = 'N'
+               MOVE WS-DEFAULT-LOW-BOUND TO WS-LOW-BOUND
+               MOVE WS-DEFAULT-HIGH-BOUND TO WS-HIGH-BOUND
+           END-IF
+           .
+      *
+       3300-CHECKPOINT-RTN.
+           DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-DIVIDE-QUOTIENT
+               REMAINDER WS-DIVIDE-REMAINDER
+           IF WS-DIVIDE-REMAINDER = ZERO
+               MOVE WS-RUN-ID TO RS-RUN-ID
+               MOVE WS-RECORDS-READ TO RS-CHECKPOINT-COUNT
+               MOVE PM-POLICY-NUMBER TO RS-LAST-POLICY-NUMBER
+               MOVE WS-RECORDS-PASSED TO RS-RECORDS-PASSED
+               MOVE WS-RECORDS-REJECTED TO RS-RECORDS-REJECTED
+               MOVE WS-TOTAL-PREMIUM TO RS-TOTAL-PREMIUM
+               REWRITE RESTART-RECORD
+           END-IF
+           .
+      *
+       4000-PRODUCE-CONTROL-REPORT.
+           MOVE WS-RECORDS-READ TO WS-RECORDS-READ-EDIT
+           MOVE WS-RECORDS-PASSED TO WS-RECORDS-PASSED-EDIT
+           MOVE WS-RECORDS-REJECTED TO WS-RECORDS-REJECTED-EDIT
+           MOVE WS-TOTAL-PREMIUM TO WS-TOTAL-PREMIUM-EDIT
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'EXER00 CONTROL REPORT - RUN DATE ' WS-RUN-DATE
+               ' RUN ID ' WS-RUN-ID
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           END-STRING
+           WRITE CONTROL-REPORT-RECORD
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'RECORDS READ........: ' WS-RECORDS-READ-EDIT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           END-STRING
+           WRITE CONTROL-REPORT-RECORD
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'RECORDS PASSED......: ' WS-RECORDS-PASSED-EDIT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           END-STRING
+           WRITE CONTROL-REPORT-RECORD
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'RECORDS REJECTED....: ' WS-RECORDS-REJECTED-EDIT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           END-STRING
+           WRITE CONTROL-REPORT-RECORD
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'TOTAL PREMIUM VALIDATED: '
+               WS-TOTAL-PREMIUM-EDIT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           END-STRING
+           WRITE CONTROL-REPORT-RECORD
+           PERFORM 4100-WRITE-CONTROL-TOTAL
+           .
+      *
+       4100-WRITE-CONTROL-TOTAL.
+           MOVE WS-RUN-ID TO CT-RUN-ID
+           MOVE WS-RUN-DATE TO CT-RUN-DATE
+           MOVE WS-RECORDS-READ TO CT-RECORDS-READ
+           MOVE WS-RECORDS-PASSED TO CT-RECORDS-PASSED
+           MOVE WS-RECORDS-REJECTED TO CT-RECORDS-REJECTED
+           MOVE WS-TOTAL-PREMIUM TO CT-TOTAL-PREMIUM
+           WRITE CONTROL-TOTAL-RECORD
+           .
+      *
+       7000-ERROR-RTN.
+           MOVE PM-POLICY-NUMBER TO EX-POLICY-NUMBER
+           MOVE AMOUNT TO EX-PREMIUM-AMOUNT
+           IF AMOUNT < WS-LOW-BOUND
+               MOVE 'R001' TO EX-REASON-CODE
+               MOVE 'PREMIUM BELOW MINIMUM BAND' TO EX-REASON-TEXT
+           ELSE
+               MOVE 'R002' TO EX-REASON-CODE
+               MOVE 'PREMIUM ABOVE MAXIMUM BAND' TO EX-REASON-TEXT
+           END-IF
+           MOVE EX-REASON-CODE TO WS-AUDIT-REASON-CODE
+           WRITE EXCEPTION-RECORD
+           PERFORM 7000-DISPLAY
+           .
+       7000-DISPLAY.
+           DISPLAY 'EXCEPTION - POLICY: ' PM-POLICY-NUMBER
+               ' AMOUNT: ' AMOUNT
+               ' REASON: ' EX-REASON-CODE.
+       7000-EXIT.
+           EXIT.
+      *
+       8000-WRITE-AUDIT-RECORD.
+           MOVE PM-POLICY-NUMBER TO AU-POLICY-NUMBER
+           MOVE AMOUNT TO AU-PREMIUM-AMOUNT
+           MOVE WS-VALIDATION-RESULT TO AU-PASS-FAIL
+           MOVE WS-LOW-BOUND TO AU-LOW-BOUND
+           MOVE WS-HIGH-BOUND TO AU-HIGH-BOUND
+           MOVE WS-AUDIT-REASON-CODE TO AU-REASON-CODE
+           MOVE WS-RUN-DATE TO AU-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP
+           WRITE AUDIT-RECORD
+           .
+      *
+       9999-END-OF-JOB.
+           IF WS-ABORT-RUN = 'N'
+               PERFORM 9100-RESET-RESTART-RECORD
+           END-IF
+           CLOSE POLICY-MASTER-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE AUDIT-FILE
+           CLOSE CONTROL-REPORT-FILE
+           CLOSE CONTROL-TOTAL-FILE
+           CLOSE RESTART-FILE
+           DISPLAY 'MONTHLY-PREMIUM'
+           .
+      *
+       9100-RESET-RESTART-RECORD.
+           MOVE WS-RUN-ID TO RS-RUN-ID
+           MOVE ZERO TO RS-CHECKPOINT-COUNT
+           MOVE SPACES TO RS-LAST-POLICY-NUMBER
+           MOVE ZERO TO RS-RECORDS-PASSED
+           MOVE ZERO TO RS-RECORDS-REJECTED
+           MOVE ZERO TO RS-TOTAL-PREMIUM
+           REWRITE RESTART-RECORD
+           .
