@@ -0,0 +1,21 @@
+      ******************************************************
+      * PREMRATE.CPY                                       *
+      * PREMIUM-RATE-TABLE - ACCEPTABLE PREMIUM BAND BY    *
+      * POLICY-TYPE AND STATE-CODE, LOADED INTO WORKING-   *
+      * STORAGE AT THE START OF THE RUN FROM THE RATE FILE.*
+      * A WILD-CARD ENTRY OF POLICY-TYPE '**' / STATE-CODE *
+      * '**' SUPPLIES THE DEFAULT BAND WHEN NO SPECIFIC    *
+      * PRODUCT/STATE ENTRY IS FOUND (SEE 3250-FIND-RATE-  *
+      * BAND IN EXER00). IF THE TABLE HAS NO WILD-CARD     *
+      * ENTRY EITHER, EXER00 FALLS BACK TO A HARDCODED     *
+      * 24.99/100.00 BAND AS AN EMERGENCY SAFETY NET ONLY. *
+      ******************************************************
+       01  PREMIUM-RATE-TABLE.
+           05  PRT-ENTRY-COUNT           PIC 9(04) VALUE ZERO.
+           05  PRT-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON PRT-ENTRY-COUNT
+                   INDEXED BY PRT-IDX.
+               10  PRT-POLICY-TYPE       PIC X(02).
+               10  PRT-STATE-CODE        PIC X(02).
+               10  PRT-LOW-BOUND         PIC 9(3)V99.
+               10  PRT-HIGH-BOUND        PIC 9(3)V99.
