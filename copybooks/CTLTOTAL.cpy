@@ -0,0 +1,14 @@
+      ******************************************************
+      * CTLTOTAL.CPY                                       *
+      * MACHINE-READABLE CONTROL TOTAL RECORD - WRITTEN BY *
+      * EXER00 AT END OF RUN, READ BY EXER01 (G/L          *
+      * RECONCILIATION) SO A DOWNSTREAM PROGRAM DOES NOT   *
+      * HAVE TO PARSE THE HUMAN-READABLE CONTROL REPORT.   *
+      ******************************************************
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-RUN-ID                 PIC X(08).
+           05  CT-RUN-DATE               PIC X(08).
+           05  CT-RECORDS-READ           PIC 9(07).
+           05  CT-RECORDS-PASSED         PIC 9(07).
+           05  CT-RECORDS-REJECTED       PIC 9(07).
+           05  CT-TOTAL-PREMIUM          PIC 9(9)V99.
