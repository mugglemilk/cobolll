@@ -0,0 +1,14 @@
+      ******************************************************
+      * POLICYM.CPY                                       *
+      * POLICY-MASTER RECORD LAYOUT - SHARED BY ANY        *
+      * PROGRAM THAT READS OR WRITES THE POLICY MASTER     *
+      * (EXER00 VALIDATION, BILLING, RENEWAL, CANCEL, ETC) *
+      ******************************************************
+       01  POLICY-MASTER-RECORD.
+           05  PM-POLICY-NUMBER          PIC X(10).
+           05  PM-INSURED-NAME           PIC X(30).
+           05  PM-STATE-CODE             PIC X(02).
+           05  PM-POLICY-TYPE            PIC X(02).
+           05  PM-EFFECTIVE-DATE         PIC X(08).
+           05  PM-PREMIUM-AMOUNT         PIC 9(3)V99.
+           05  FILLER                    PIC X(10).
